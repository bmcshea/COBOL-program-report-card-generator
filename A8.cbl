@@ -13,6 +13,16 @@
 
            SELECT STUMAST  ASSIGN TO "STUMAST.DAT".
            SELECT HONORRPT ASSIGN TO "HONORRPT.PRN".
+           SELECT EXCPTRPT ASSIGN TO "EXCPTRPT.PRN".
+           SELECT CTLCARD  ASSIGN TO "CTLCARD.DAT"
+               FILE STATUS IS CTLCARD-STATUS.
+           SELECT HONOR-SORT-FILE ASSIGN TO "HONORSRT.WRK".
+           SELECT PROBATIONRPT ASSIGN TO "PROBATIONRPT.PRN".
+           SELECT HONORMAIL ASSIGN TO "HONORMAIL.DAT".
+           SELECT HONORCSV  ASSIGN TO "HONORCSV.CSV".
+           SELECT CHECKPOINT ASSIGN TO "CHECKPNT.DAT"
+               FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT MAJORRPT ASSIGN TO "MAJORRPT.PRN".
 
        DATA DIVISION.
 
@@ -50,11 +60,76 @@
        FD  HONORRPT.
       *
        01  PRINT-AREA      PIC X(132).
+      *
+       FD  EXCPTRPT.
+      *
+       01  EXCEPTION-PRINT-AREA    PIC X(132).
+      *
+       FD  CTLCARD.
+      *
+       01  CONTROL-CARD-RECORD.
+           05  CC-HONOR-ROLL-CUTOFF        PIC 9V99.
+           05  CC-RANKING-SCHOLAR-CUTOFF   PIC 9V99.
+           05  FILLER                      PIC X(74).
+      *
+       SD  HONOR-SORT-FILE.
+      *
+       01  HONOR-SORT-RECORD.
+           05  HSR-GPA              PIC S9V99.
+           05  HSR-STUDENT-NAME     PIC X(25).
+           05  HSR-MASTER-DATA      PIC X(104).
+      *
+       FD  PROBATIONRPT.
+      *
+       01  PROBATION-PRINT-AREA     PIC X(132).
+      *
+       FD  HONORMAIL.
+      *
+       01  HONOR-MAIL-RECORD.
+           05  HM-STUDENT-NAME          PIC X(25).
+           05  HM-STUDENT-ADDRESS       PIC X(25).
+           05  HM-STUDENT-CITY          PIC X(11).
+           05  HM-STUDENT-STATE         PIC X(2).
+           05  HM-STUDENT-ZIP-CODE      PIC 9(5).
+           05  HM-STUDENT-ZIP-CODE-EXT  PIC 9(4).
+      *
+       FD  HONORCSV.
+      *
+       01  HONOR-CSV-RECORD         PIC X(100).
+      *
+       FD  CHECKPOINT.
+      *
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-STUDENT-ID        PIC 9(9).
+           05  CKPT-INACTIVE-SKIPPED-COUNT PIC 9(5).
+           05  CKPT-EXCEPTION-COUNT        PIC 9(5).
+           05  CKPT-PROBATION-COUNT        PIC 9(5).
+           05  CKPT-PROBATION-PAGE-COUNT   PIC 9(3).
+           05  FILLER                      PIC X(73).
+      *
+       FD  MAJORRPT.
+      *
+       01  MAJOR-PRINT-AREA         PIC X(132).
       *
        WORKING-STORAGE SECTION.
       *
        01  SWITCHES.
            05  STUMAST-EOF-SWITCH     PIC X    VALUE "N".
+           05  CTLCARD-EOF-SWITCH     PIC X    VALUE "N".
+           05  CHECKPOINT-EOF-SWITCH  PIC X    VALUE "N".
+           05  RESTART-SWITCH         PIC X    VALUE "N".
+               88  RESTART-IN-PROGRESS        VALUE "Y".
+           05  RESTART-SKIP-SWITCH    PIC X    VALUE "N".
+               88  RESTART-SKIP-RECORD        VALUE "Y".
+      *
+       01  CTLCARD-STATUS             PIC XX.
+      *
+       01  CHECKPOINT-STATUS          PIC XX.
+      *
+       01  CHECKPOINT-WORK-FIELDS.
+           05  CHECKPOINT-INTERVAL      PIC S9(3)  VALUE +50.
+           05  CHECKPOINT-COUNTER       PIC S9(3)  VALUE ZERO.
+           05  RESTART-STUDENT-ID       PIC 9(9)   VALUE ZERO.
       *
        01  WORK-FIELDS.
            05  STUDENT-ID.
@@ -62,6 +137,16 @@
                10  STUDENT-ID-2        PIC 9(2).
                10  STUDENT-ID-3        PIC 9(4).
            05  STUDENT-GPA             PIC S9V99.
+      *
+       01  GPA-CUTOFF-FIELDS.
+           05  HONOR-ROLL-CUTOFF         PIC S9V99 VALUE 3.50.
+           05  RANKING-SCHOLAR-CUTOFF    PIC S9V99 VALUE 3.80.
+           05  PROBATION-CUTOFF          PIC S9V99 VALUE 2.00.
+      *
+       01  PROBATION-PRINT-FIELDS.
+           05  PROBATION-PAGE-COUNT      PIC S9(3) VALUE ZERO.
+           05  PROBATION-LINE-COUNT      PIC S9(3) VALUE +99.
+           05  PROBATION-SPACE-CONTROL   PIC S9.
       *
        01  PRINT-FIELDS.
            05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.
@@ -72,6 +157,65 @@
        01  TOTAL-FIELDS.
            05  TOTAL-STUDENTS         PIC S9(5)  VALUE ZERO.
            05  RANKING-SCHOLARS       PIC S9(5)  VALUE ZERO.
+           05  EXCEPTION-COUNT        PIC S9(5)  VALUE ZERO.
+           05  INACTIVE-SKIPPED-COUNT PIC S9(5)  VALUE ZERO.
+           05  PROBATION-COUNT        PIC S9(5)  VALUE ZERO.
+      *
+       01  CLASS-STANDING-WORK-FIELDS.
+           05  CSW-CLASS-STANDING     PIC 9.
+           05  CSW-CLASS-TEXT         PIC X(9).
+      *
+       01  SORT-EOF-SWITCH         PIC X    VALUE "N".
+      *
+       01  CLASS-BREAK-WORK-FIELDS.
+           05  CB-FOUND-SWITCH        PIC X    VALUE "N".
+               88  CB-FOUND                    VALUE "Y".
+           05  CB-SEARCH-INDEX        PIC S9(3) VALUE ZERO.
+           05  CB-PRINT-INDEX         PIC S9(3) VALUE ZERO.
+           05  CB-PRINTED-STANDING    PIC 9    VALUE ZERO.
+      *
+       01  CLASS-STANDING-TABLE.
+           05  CLASS-STANDING-ENTRY OCCURS 4 TIMES.
+               10  CST-HONOR-COUNT    PIC S9(5) VALUE ZERO.
+               10  CST-SCHOLAR-COUNT  PIC S9(5) VALUE ZERO.
+      *
+       01  CLASS-BREAK-SORT-FIELDS.
+           05  CBS-SWAPPED-SWITCH       PIC X    VALUE "N".
+               88  CBS-SWAPPED               VALUE "Y".
+           05  CBS-I                    PIC S9(3) VALUE ZERO.
+           05  CBS-J                    PIC S9(3) VALUE ZERO.
+           05  CBS-TEMP-CLASS-STANDING  PIC 9.
+           05  CBS-TEMP-MAJOR           PIC X(4).
+           05  CBS-TEMP-HONOR-COUNT     PIC S9(5).
+           05  CBS-TEMP-SCHOLAR-COUNT   PIC S9(5).
+      *
+       01  CLASS-BREAK-TABLE.
+           05  CLASS-BREAK-ENTRY-COUNT PIC S9(3) VALUE ZERO.
+           05  CLASS-BREAK-ENTRY OCCURS 200 TIMES.
+               10  CBE-CLASS-STANDING  PIC 9.
+               10  CBE-MAJOR           PIC X(4).
+               10  CBE-HONOR-COUNT     PIC S9(5) VALUE ZERO.
+               10  CBE-SCHOLAR-COUNT   PIC S9(5) VALUE ZERO.
+      *
+       01  MAJOR-PRINT-FIELDS.
+           05  MAJOR-PAGE-COUNT       PIC S9(3) VALUE ZERO.
+           05  MAJOR-LINE-COUNT       PIC S9(3) VALUE +99.
+      *
+       01  MAJOR-SUMMARY-WORK-FIELDS.
+           05  MS-FOUND-SWITCH        PIC X    VALUE "N".
+               88  MS-FOUND                    VALUE "Y".
+           05  MS-SEARCH-INDEX        PIC S9(3) VALUE ZERO.
+           05  MS-PRINT-INDEX         PIC S9(3) VALUE ZERO.
+      *
+       01  MAJOR-SUMMARY-TABLE.
+           05  MAJOR-SUMMARY-ENTRY-COUNT PIC S9(3) VALUE ZERO.
+           05  MAJOR-SUMMARY-ENTRY OCCURS 50 TIMES.
+               10  MSE-MAJOR            PIC X(4).
+               10  MSE-ENROLLED-COUNT   PIC S9(5)    VALUE ZERO.
+               10  MSE-HONOR-COUNT      PIC S9(5)    VALUE ZERO.
+               10  MSE-SCHOLAR-COUNT    PIC S9(5)    VALUE ZERO.
+               10  MSE-GPA-COUNT        PIC S9(5)    VALUE ZERO.
+               10  MSE-GPA-TOTAL        PIC S9(7)V99 VALUE ZERO.
       *
        01  CURRENT-DATE-AND-TIME.
            05  CD-YEAR         PIC 9999.
@@ -123,6 +267,106 @@
            05  FILLER      PIC X(2)   VALUE SPACE.
            05  FILLER      PIC X(4)   VALUE "----".
            05  FILLER      PIC X(77)  VALUE SPACE.
+      *
+       01  PROBATION-HEADING-LINE-1.
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".
+           05  PHL1-MONTH      PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  PHL1-DAY        PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  PHL1-YEAR       PIC 9(4).
+           05  FILLER          PIC X(9)    VALUE SPACE.
+           05  FILLER          PIC X(20)   VALUE "PROBATION REPORT".
+           05  FILLER          PIC X(17)   VALUE SPACE.
+           05  FILLER          PIC X(6)    VALUE "PAGE: ".
+           05  PHL1-PAGE-NUMBER PIC ZZZ9.
+           05  FILLER          PIC X(59)   VALUE SPACE.
+      *
+       01  PROBATION-HEADING-LINE-2.
+           05  FILLER          PIC X(7)    VALUE "TIME:  ".
+           05  PHL2-HOURS      PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE ":".
+           05  PHL2-MINUTES    PIC 9(2).
+           05  FILLER          PIC X(51)   VALUE SPACE.
+           05  FILLER          PIC X(7)    VALUE "SP03-2R".
+           05  FILLER          PIC X(62)   VALUE SPACE.
+      *
+       01  PROBATION-HEADING-LINE-3.
+           05  FILLER      PIC X(11)   VALUE "STUDENT ID".
+           05  FILLER      PIC X(2)    VALUE SPACE.
+           05  FILLER      PIC X(25)   VALUE "STUDENT NAME".
+           05  FILLER      PIC X(2)    VALUE SPACE.
+           05  FILLER      PIC X(9)    VALUE "CLASS".
+           05  FILLER      PIC X(2)    VALUE SPACE.
+           05  FILLER      PIC X(4)    VALUE "GPA".
+           05  FILLER      PIC X(77)   VALUE SPACE.
+      *
+       01  PROBATION-HEADING-LINE-4.
+           05  FILLER      PIC X(11)  VALUE "-----------".
+           05  FILLER      PIC X(2)   VALUE SPACE.
+           05  FILLER      PIC X(25)  VALUE "-------------------------".
+           05  FILLER      PIC X(2)   VALUE SPACE.
+           05  FILLER      PIC X(9)   VALUE "---------".
+           05  FILLER      PIC X(2)   VALUE SPACE.
+           05  FILLER      PIC X(4)   VALUE "----".
+           05  FILLER      PIC X(77)  VALUE SPACE.
+      *
+       01  PROBATION-LINE.
+           05  PBL-STUDENT-ID-1    PIC 9(3).
+           05  FILLER              PIC X(1)     VALUE "-".
+           05  PBL-STUDENT-ID-2    PIC 9(2).
+           05  FILLER              PIC X(1)     VALUE "-".
+           05  PBL-STUDENT-ID-3    PIC 9(4).
+           05  FILLER              PIC X(2)     VALUE SPACE.
+           05  PBL-STUDENT-NAME    PIC X(25).
+           05  FILLER              PIC X(2)     VALUE SPACE.
+           05  PBL-CLASS           PIC X(9).
+           05  FILLER              PIC X(2)     VALUE SPACE.
+           05  PBL-GPA             PIC 9.99.
+           05  FILLER              PIC X(77).
+      *
+       01  PROBATION-TOTAL-LINE.
+           05  FILLER              PIC X(18)  VALUE "TOTAL PROBATION: ".
+           05  PTL-TOTAL           PIC ZZ,ZZ9.
+      *
+       01  CSV-WORK-FIELDS.
+           05  CSV-GPA-EDIT        PIC 9.99.
+           05  CSV-SCHOLAR-FLAG    PIC X(1).
+           05  CSV-LINE            PIC X(100).
+      *
+       01  EXCEPTION-STATUS-WORK-FIELDS.
+           05  EXW-STUDENT-STATUS     PIC X.
+           05  EXW-STATUS-TEXT        PIC X(8).
+      *
+       01  EXCEPTION-HEADING-LINE-1.
+           05  FILLER      PIC X(18)  VALUE "EXCEPTION LISTING".
+           05  FILLER      PIC X(2)   VALUE SPACE.
+           05  FILLER      PIC X(18)  VALUE "GRADES NOT POSTED".
+           05  FILLER      PIC X(94)  VALUE SPACE.
+      *
+       01  EXCEPTION-HEADING-LINE-2.
+           05  FILLER      PIC X(11)   VALUE "STUDENT ID".
+           05  FILLER      PIC X(2)    VALUE SPACE.
+           05  FILLER      PIC X(25)   VALUE "STUDENT NAME".
+           05  FILLER      PIC X(2)    VALUE SPACE.
+           05  FILLER      PIC X(8)    VALUE "STATUS".
+           05  FILLER      PIC X(84)   VALUE SPACE.
+      *
+       01  EXCEPTION-LINE.
+           05  EXL-STUDENT-ID-1    PIC 9(3).
+           05  FILLER              PIC X(1)     VALUE "-".
+           05  EXL-STUDENT-ID-2    PIC 9(2).
+           05  FILLER              PIC X(1)     VALUE "-".
+           05  EXL-STUDENT-ID-3    PIC 9(4).
+           05  FILLER              PIC X(2)     VALUE SPACE.
+           05  EXL-STUDENT-NAME    PIC X(25).
+           05  FILLER              PIC X(2)     VALUE SPACE.
+           05  EXL-STUDENT-STATUS  PIC X(8).
+           05  FILLER              PIC X(84).
+      *
+       01  EXCEPTION-TOTAL-LINE.
+           05  FILLER         PIC X(20) VALUE "EXCEPTIONS LOGGED: ".
+           05  EXTL-TOTAL          PIC ZZ,ZZ9.
       *
        01  STUDENT-LINE.
            05  SL-STUDENT-ID-1     PIC 9(3).
@@ -147,20 +391,152 @@
        01  RANKING-SCHOLAR-TOTAL-LINE.
            05  FILLER             PIC X(18)  VALUE "RANKING SCHOLARS: ".
            05  RSL-TOTAL-SCHOLARS PIC ZZ,ZZ9.
+      *
+       01  INACTIVE-SKIPPED-TOTAL-LINE.
+           05  FILLER             PIC X(18)  VALUE "INACTIVE SKIPPED: ".
+           05  ISL-TOTAL-SKIPPED  PIC ZZ,ZZ9.
+      *
+       01  CLASS-STANDING-TOTAL-LINE.
+           05  FILLER             PIC X(18)  VALUE "CLASS TOTAL -     ".
+           05  CSTL-CLASS         PIC X(9).
+           05  FILLER             PIC X(2)   VALUE SPACE.
+           05  FILLER             PIC X(7)   VALUE "HONOR: ".
+           05  CSTL-HONOR-COUNT   PIC ZZ,ZZ9.
+           05  FILLER             PIC X(2)   VALUE SPACE.
+           05  FILLER             PIC X(9)   VALUE "SCHOLAR: ".
+           05  CSTL-SCHOLAR-COUNT PIC ZZ,ZZ9.
+           05  FILLER             PIC X(73).
+      *
+       01  CLASS-SUBTOTAL-LINE.
+           05  FILLER             PIC X(18)  VALUE "CLASS SUBTOTAL -  ".
+           05  CSL-CLASS          PIC X(9).
+           05  FILLER             PIC X(2)   VALUE SPACE.
+           05  FILLER             PIC X(7)   VALUE "MAJOR: ".
+           05  CSL-MAJOR          PIC X(4).
+           05  FILLER             PIC X(2)   VALUE SPACE.
+           05  FILLER             PIC X(7)   VALUE "HONOR: ".
+           05  CSL-HONOR-COUNT    PIC ZZ,ZZ9.
+           05  FILLER             PIC X(2)   VALUE SPACE.
+           05  FILLER             PIC X(9)   VALUE "SCHOLAR: ".
+           05  CSL-SCHOLAR-COUNT  PIC ZZ,ZZ9.
+           05  FILLER             PIC X(60).
+      *
+       01  MAJOR-HEADING-LINE-1.
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".
+           05  MHL1-MONTH      PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  MHL1-DAY        PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  MHL1-YEAR       PIC 9(4).
+           05  FILLER          PIC X(9)    VALUE SPACE.
+           05  FILLER          PIC X(20)   VALUE "MAJOR SUMMARY REPORT".
+           05  FILLER          PIC X(17)   VALUE SPACE.
+           05  FILLER          PIC X(6)    VALUE "PAGE: ".
+           05  MHL1-PAGE-NUMBER PIC ZZZ9.
+           05  FILLER          PIC X(59)   VALUE SPACE.
+      *
+       01  MAJOR-HEADING-LINE-2.
+           05  FILLER          PIC X(7)    VALUE "TIME:  ".
+           05  MHL2-HOURS      PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE ":".
+           05  MHL2-MINUTES    PIC 9(2).
+           05  FILLER          PIC X(51)   VALUE SPACE.
+           05  FILLER          PIC X(7)    VALUE "SP03-2R".
+           05  FILLER          PIC X(62)   VALUE SPACE.
+      *
+       01  MAJOR-SUMMARY-LINE.
+           05  FILLER             PIC X(7)   VALUE "MAJOR: ".
+           05  MSL-MAJOR          PIC X(4).
+           05  FILLER             PIC X(2)   VALUE SPACE.
+           05  FILLER             PIC X(10)  VALUE "ENROLLED: ".
+           05  MSL-ENROLLED       PIC ZZ,ZZ9.
+           05  FILLER             PIC X(2)   VALUE SPACE.
+           05  FILLER             PIC X(7)   VALUE "HONOR: ".
+           05  MSL-HONOR          PIC ZZ,ZZ9.
+           05  FILLER             PIC X(2)   VALUE SPACE.
+           05  FILLER             PIC X(9)   VALUE "SCHOLAR: ".
+           05  MSL-SCHOLAR        PIC ZZ,ZZ9.
+           05  FILLER             PIC X(2)   VALUE SPACE.
+           05  FILLER             PIC X(13)  VALUE "AVERAGE GPA: ".
+           05  MSL-AVERAGE-GPA    PIC Z9.99.
+           05  FILLER             PIC X(51).
       *
        PROCEDURE DIVISION.
       *
        000-PREPARE-HONOR-REPORT.
       *
+           PERFORM 050-READ-CONTROL-CARD.
+           PERFORM 060-READ-CHECKPOINT-RECORD.
            OPEN INPUT  STUMAST
-                OUTPUT HONORRPT.
+                OUTPUT HONORRPT
+                OUTPUT HONORMAIL
+                OUTPUT HONORCSV
+                OUTPUT MAJORRPT.
+           IF RESTART-IN-PROGRESS
+               OPEN EXTEND EXCPTRPT
+                    EXTEND PROBATIONRPT
+           ELSE
+               OPEN OUTPUT EXCPTRPT
+                    OUTPUT PROBATIONRPT.
            PERFORM 100-FORMAT-REPORT-HEADING.
-           PERFORM 200-PREPARE-STUDENT-LINES
-               UNTIL STUMAST-EOF-SWITCH = "Y".
+           SORT HONOR-SORT-FILE
+               ON DESCENDING KEY HSR-GPA
+                  ASCENDING  KEY HSR-STUDENT-NAME
+               INPUT PROCEDURE 200-PREPARE-STUDENT-LINES
+               OUTPUT PROCEDURE 260-PRINT-SORTED-STUDENT-LINES.
            PERFORM 300-PRINT-TOTALS.
+           PERFORM 330-PRINT-MAJOR-SUMMARY-REPORT.
+           PERFORM 320-CLEAR-CHECKPOINT.
            CLOSE STUMAST
-                 HONORRPT.
+                 HONORRPT
+                 EXCPTRPT
+                 PROBATIONRPT
+                 HONORMAIL
+                 HONORCSV
+                 MAJORRPT.
            STOP RUN.
+      *
+       050-READ-CONTROL-CARD.
+      *
+           OPEN INPUT CTLCARD.
+           IF CTLCARD-STATUS = "00"
+               PERFORM 055-APPLY-CONTROL-CARD.
+      *
+       055-APPLY-CONTROL-CARD.
+      *
+           READ CTLCARD
+               AT END
+                   MOVE "Y" TO CTLCARD-EOF-SWITCH.
+           IF CTLCARD-EOF-SWITCH = "N"
+               MOVE CC-HONOR-ROLL-CUTOFF      TO HONOR-ROLL-CUTOFF
+               MOVE CC-RANKING-SCHOLAR-CUTOFF TO RANKING-SCHOLAR-CUTOFF.
+           CLOSE CTLCARD.
+      *
+       060-READ-CHECKPOINT-RECORD.
+      *
+           OPEN INPUT CHECKPOINT.
+           IF CHECKPOINT-STATUS = "00"
+               PERFORM 065-APPLY-CHECKPOINT-RECORD.
+      *
+       065-APPLY-CHECKPOINT-RECORD.
+      *
+           READ CHECKPOINT
+               AT END
+                   MOVE "Y" TO CHECKPOINT-EOF-SWITCH.
+           IF CHECKPOINT-EOF-SWITCH = "N"
+               MOVE CKPT-LAST-STUDENT-ID TO RESTART-STUDENT-ID
+               MOVE CKPT-INACTIVE-SKIPPED-COUNT
+                   TO INACTIVE-SKIPPED-COUNT
+               MOVE CKPT-EXCEPTION-COUNT TO EXCEPTION-COUNT
+               MOVE CKPT-PROBATION-COUNT TO PROBATION-COUNT
+               MOVE CKPT-PROBATION-PAGE-COUNT TO PROBATION-PAGE-COUNT
+               SET RESTART-IN-PROGRESS   TO TRUE.
+           CLOSE CHECKPOINT.
+      *
+       320-CLEAR-CHECKPOINT.
+      *
+           OPEN OUTPUT CHECKPOINT.
+           CLOSE CHECKPOINT.
       *
        100-FORMAT-REPORT-HEADING.
       *
@@ -170,21 +546,123 @@
            MOVE CD-YEAR    TO HL1-YEAR.
            MOVE CD-HOURS   TO HL2-HOURS.
            MOVE CD-MINUTES TO HL2-MINUTES.
+           IF NOT RESTART-IN-PROGRESS
+               MOVE EXCEPTION-HEADING-LINE-1 TO EXCEPTION-PRINT-AREA
+               WRITE EXCEPTION-PRINT-AREA AFTER ADVANCING PAGE
+               MOVE EXCEPTION-HEADING-LINE-2 TO EXCEPTION-PRINT-AREA
+               WRITE EXCEPTION-PRINT-AREA AFTER ADVANCING 2 LINES.
       *
        200-PREPARE-STUDENT-LINES.
+      *
+           PERFORM 205-PROCESS-ONE-STUDENT
+               UNTIL STUMAST-EOF-SWITCH = "Y".
+      *
+       205-PROCESS-ONE-STUDENT.
       *
            PERFORM 210-READ-STUDENT-RECORD.
            IF STUMAST-EOF-SWITCH = "N"
-               COMPUTE STUDENT-GPA ROUNDED =
-                   SM-TOTAL-GRADE-POINTS / SM-UNITS-COMPLETED
-               IF STUDENT-GPA >= 3.5
-                   PERFORM 220-PRINT-STUDENT-LINE.
+               PERFORM 207-SET-RESTART-SKIP-SWITCH
+               PERFORM 206-EVALUATE-STUDENT-RECORD.
+      *
+       207-SET-RESTART-SKIP-SWITCH.
+      *
+      *    STUMAST IS ASSUMED TO ARRIVE IN ASCENDING SM-STUDENT-ID
+      *    ORDER (AS PRODUCED BY THE UPSTREAM NIGHTLY EXTRACT).  THIS
+      *    COMPARISON ONLY SKIPS THE CORRECT RECORDS WHEN THAT HOLDS.
+           IF RESTART-IN-PROGRESS AND
+              SM-STUDENT-ID NOT > RESTART-STUDENT-ID
+               MOVE "Y" TO RESTART-SKIP-SWITCH
+           ELSE
+               MOVE "N" TO RESTART-SKIP-SWITCH
+               MOVE "N" TO RESTART-SWITCH.
+      *
+       206-EVALUATE-STUDENT-RECORD.
+      *
+           IF ENROLLED
+               PERFORM 208-EVALUATE-ENROLLED-STUDENT
+           ELSE
+               IF NOT RESTART-SKIP-RECORD
+                   ADD 1 TO INACTIVE-SKIPPED-COUNT.
+           PERFORM 217-WRITE-CHECKPOINT-RECORD.
+      *
+       208-EVALUATE-ENROLLED-STUDENT.
+      *
+           IF SM-UNITS-COMPLETED = ZERO
+               PERFORM 218-EVALUATE-ZERO-UNITS-STUDENT
+           ELSE
+               PERFORM 219-EVALUATE-GRADED-STUDENT.
+      *
+       218-EVALUATE-ZERO-UNITS-STUDENT.
+      *
+           PERFORM 700-ACCUMULATE-MAJOR-SUMMARY.
+           IF NOT RESTART-SKIP-RECORD
+               PERFORM 250-PRINT-EXCEPTION-LINE
+               PERFORM 216-SAVE-CHECKPOINT-RECORD.
+      *
+       219-EVALUATE-GRADED-STUDENT.
+      *
+           COMPUTE STUDENT-GPA ROUNDED =
+               SM-TOTAL-GRADE-POINTS / SM-UNITS-COMPLETED.
+           PERFORM 700-ACCUMULATE-MAJOR-SUMMARY.
+           PERFORM 701-ACCUMULATE-MAJOR-GPA.
+           IF STUDENT-GPA >= HONOR-ROLL-CUTOFF
+               PERFORM 215-RELEASE-SORT-RECORD
+           ELSE
+               IF STUDENT-GPA < PROBATION-CUTOFF
+                   IF NOT RESTART-SKIP-RECORD
+                       PERFORM 280-PRINT-PROBATION-LINE
+                       PERFORM 216-SAVE-CHECKPOINT-RECORD.
+      *
+       217-WRITE-CHECKPOINT-RECORD.
+      *
+           IF NOT RESTART-SKIP-RECORD
+               ADD 1 TO CHECKPOINT-COUNTER
+               IF CHECKPOINT-COUNTER >= CHECKPOINT-INTERVAL
+                   PERFORM 216-SAVE-CHECKPOINT-RECORD.
+      *
+      *    CALLED BOTH ON THE NORMAL CHECKPOINT-INTERVAL SCHEDULE AND
+      *    IMMEDIATELY AFTER EVERY EXCPTRPT/PROBATIONRPT WRITE, SO
+      *    THOSE TWO APPEND-MODE REPORTS CAN NEVER HAVE A GAP BETWEEN
+      *    A WRITTEN LINE AND THE CHECKPOINT THAT COVERS IT.
+       216-SAVE-CHECKPOINT-RECORD.
+      *
+           MOVE ZERO TO CHECKPOINT-COUNTER.
+           MOVE SM-STUDENT-ID TO CKPT-LAST-STUDENT-ID.
+           MOVE INACTIVE-SKIPPED-COUNT TO CKPT-INACTIVE-SKIPPED-COUNT.
+           MOVE EXCEPTION-COUNT      TO CKPT-EXCEPTION-COUNT.
+           MOVE PROBATION-COUNT      TO CKPT-PROBATION-COUNT.
+           MOVE PROBATION-PAGE-COUNT TO CKPT-PROBATION-PAGE-COUNT.
+           OPEN OUTPUT CHECKPOINT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT.
       *
        210-READ-STUDENT-RECORD.
       *
            READ STUMAST
                AT END
                    MOVE "Y" TO STUMAST-EOF-SWITCH.
+      *
+       215-RELEASE-SORT-RECORD.
+      *
+           MOVE STUDENT-GPA          TO HSR-GPA.
+           MOVE SM-STUDENT-NAME      TO HSR-STUDENT-NAME.
+           MOVE STUDENT-MASTER-RECORD TO HSR-MASTER-DATA.
+           RELEASE HONOR-SORT-RECORD.
+      *
+       260-PRINT-SORTED-STUDENT-LINES.
+      *
+           PERFORM 265-RETURN-AND-PRINT-LINE
+               UNTIL SORT-EOF-SWITCH = "Y".
+      *
+       265-RETURN-AND-PRINT-LINE.
+      *
+           RETURN HONOR-SORT-FILE
+               AT END
+                   MOVE "Y" TO SORT-EOF-SWITCH.
+           IF SORT-EOF-SWITCH = "N"
+               MOVE HSR-MASTER-DATA TO STUDENT-MASTER-RECORD
+               MOVE HSR-GPA         TO STUDENT-GPA
+               PERFORM 220-PRINT-STUDENT-LINE.
       *
        220-PRINT-STUDENT-LINE.
 
@@ -196,20 +674,12 @@
            MOVE STUDENT-ID-3 TO SL-STUDENT-ID-3.
            MOVE SM-STUDENT-NAME TO SL-STUDENT-NAME.
 
-
-               IF SM-CLASS-STANDING = 1
-                   MOVE "FRESHMAN" TO SL-CLASS
-               ELSE
-               IF SM-CLASS-STANDING = 2
-                   MOVE "SOPHOMORE" TO SL-CLASS
-               ELSE
-               IF SM-CLASS-STANDING = 3
-                      MOVE "JUNIOR" TO SL-CLASS
-               ELSE
-                      MOVE "SENIOR" TO SL-CLASS.
+           MOVE SM-CLASS-STANDING TO CSW-CLASS-STANDING.
+           PERFORM 225-DETERMINE-CLASS-TEXT.
+           MOVE CSW-CLASS-TEXT TO SL-CLASS.
            MOVE STUDENT-GPA  TO SL-GPA.
 
-               IF STUDENT-GPA >= 3.8
+               IF STUDENT-GPA >= RANKING-SCHOLAR-CUTOFF
                    MOVE "RANKING SCHOLAR" TO SL-SCHOLARS
                    ADD 1 TO RANKING-SCHOLARS
            ELSE
@@ -219,7 +689,124 @@
            ADD 1  TO LINE-COUNT.
            ADD 1  TO TOTAL-STUDENTS.
            MOVE 1 TO SPACE-CONTROL.
+           PERFORM 600-ACCUMULATE-CLASS-BREAK.
+           PERFORM 290-WRITE-MAIL-RECORD.
+           PERFORM 295-WRITE-CSV-RECORD.
 
+       225-DETERMINE-CLASS-TEXT.
+      *
+           IF CSW-CLASS-STANDING = 1
+               MOVE "FRESHMAN" TO CSW-CLASS-TEXT
+           ELSE
+           IF CSW-CLASS-STANDING = 2
+               MOVE "SOPHOMORE" TO CSW-CLASS-TEXT
+           ELSE
+           IF CSW-CLASS-STANDING = 3
+                  MOVE "JUNIOR" TO CSW-CLASS-TEXT
+           ELSE
+           IF CSW-CLASS-STANDING = 4
+                  MOVE "SENIOR" TO CSW-CLASS-TEXT
+           ELSE
+                  MOVE "OTHR"   TO CSW-CLASS-TEXT.
+
+       250-PRINT-EXCEPTION-LINE.
+      *
+           MOVE SM-STUDENT-ID TO STUDENT-ID.
+           MOVE STUDENT-ID-1 TO EXL-STUDENT-ID-1.
+           MOVE STUDENT-ID-2 TO EXL-STUDENT-ID-2.
+           MOVE STUDENT-ID-3 TO EXL-STUDENT-ID-3.
+           MOVE SM-STUDENT-NAME   TO EXL-STUDENT-NAME.
+           MOVE SM-STUDENT-STATUS TO EXW-STUDENT-STATUS.
+           PERFORM 255-DETERMINE-STATUS-TEXT.
+           MOVE EXW-STATUS-TEXT TO EXL-STUDENT-STATUS.
+           MOVE EXCEPTION-LINE TO EXCEPTION-PRINT-AREA.
+           WRITE EXCEPTION-PRINT-AREA AFTER ADVANCING 1 LINES.
+           ADD 1 TO EXCEPTION-COUNT.
+      *
+       255-DETERMINE-STATUS-TEXT.
+      *
+           IF EXW-STUDENT-STATUS = "E"
+               MOVE "ENROLLED" TO EXW-STATUS-TEXT
+           ELSE
+           IF EXW-STUDENT-STATUS = "I"
+               MOVE "INACTIVE" TO EXW-STATUS-TEXT
+           ELSE
+               MOVE "UNKNOWN"  TO EXW-STATUS-TEXT.
+      *
+       290-WRITE-MAIL-RECORD.
+      *
+           MOVE SM-STUDENT-NAME         TO HM-STUDENT-NAME.
+           MOVE SM-STUDENT-ADDRESS      TO HM-STUDENT-ADDRESS.
+           MOVE SM-STUDENT-CITY         TO HM-STUDENT-CITY.
+           MOVE SM-STUDENT-STATE        TO HM-STUDENT-STATE.
+           MOVE SM-STUDENT-ZIP-CODE     TO HM-STUDENT-ZIP-CODE.
+           MOVE SM-STUDENT-ZIP-CODE-EXT TO HM-STUDENT-ZIP-CODE-EXT.
+           WRITE HONOR-MAIL-RECORD.
+      *
+       295-WRITE-CSV-RECORD.
+      *
+           MOVE STUDENT-GPA TO CSV-GPA-EDIT.
+           IF STUDENT-GPA >= RANKING-SCHOLAR-CUTOFF
+               MOVE "Y" TO CSV-SCHOLAR-FLAG
+           ELSE
+               MOVE "N" TO CSV-SCHOLAR-FLAG.
+           MOVE SPACE TO CSV-LINE.
+           STRING SM-STUDENT-ID              DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  FUNCTION TRIM(SM-STUDENT-NAME)
+                                              DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  CSW-CLASS-TEXT             DELIMITED BY SPACE
+                  ","                        DELIMITED BY SIZE
+                  FUNCTION TRIM(SM-MAJOR)    DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  CSV-GPA-EDIT               DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  CSV-SCHOLAR-FLAG           DELIMITED BY SIZE
+             INTO CSV-LINE.
+           MOVE CSV-LINE TO HONOR-CSV-RECORD.
+           WRITE HONOR-CSV-RECORD.
+      *
+       280-PRINT-PROBATION-LINE.
+      *
+           IF PROBATION-LINE-COUNT >= LINES-ON-PAGE
+               PERFORM 285-PRINT-PROBATION-HEADING-LINES.
+           MOVE SM-STUDENT-ID TO STUDENT-ID.
+           MOVE STUDENT-ID-1 TO PBL-STUDENT-ID-1.
+           MOVE STUDENT-ID-2 TO PBL-STUDENT-ID-2.
+           MOVE STUDENT-ID-3 TO PBL-STUDENT-ID-3.
+           MOVE SM-STUDENT-NAME TO PBL-STUDENT-NAME.
+           MOVE SM-CLASS-STANDING TO CSW-CLASS-STANDING.
+           PERFORM 225-DETERMINE-CLASS-TEXT.
+           MOVE CSW-CLASS-TEXT TO PBL-CLASS.
+           MOVE STUDENT-GPA  TO PBL-GPA.
+           MOVE PROBATION-LINE TO PROBATION-PRINT-AREA.
+           WRITE PROBATION-PRINT-AREA
+               AFTER ADVANCING PROBATION-SPACE-CONTROL LINES.
+           ADD 1  TO PROBATION-LINE-COUNT.
+           ADD 1  TO PROBATION-COUNT.
+           MOVE 1 TO PROBATION-SPACE-CONTROL.
+      *
+       285-PRINT-PROBATION-HEADING-LINES.
+      *
+           ADD 1 TO PROBATION-PAGE-COUNT.
+           MOVE PROBATION-PAGE-COUNT TO PHL1-PAGE-NUMBER.
+           MOVE CD-MONTH   TO PHL1-MONTH.
+           MOVE CD-DAY     TO PHL1-DAY.
+           MOVE CD-YEAR    TO PHL1-YEAR.
+           MOVE CD-HOURS   TO PHL2-HOURS.
+           MOVE CD-MINUTES TO PHL2-MINUTES.
+           MOVE PROBATION-HEADING-LINE-1 TO PROBATION-PRINT-AREA.
+           WRITE PROBATION-PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE PROBATION-HEADING-LINE-2 TO PROBATION-PRINT-AREA.
+           WRITE PROBATION-PRINT-AREA AFTER ADVANCING 1 LINES.
+           MOVE PROBATION-HEADING-LINE-3 TO PROBATION-PRINT-AREA.
+           WRITE PROBATION-PRINT-AREA AFTER ADVANCING 2 LINES.
+           MOVE PROBATION-HEADING-LINE-4 TO PROBATION-PRINT-AREA.
+           WRITE PROBATION-PRINT-AREA AFTER ADVANCING 1 LINES.
+           MOVE ZERO TO PROBATION-LINE-COUNT.
+           MOVE 2 TO PROBATION-SPACE-CONTROL.
+      *
        230-PRINT-HEADING-LINES.
       *
            ADD 1 TO PAGE-COUNT.
@@ -234,13 +821,232 @@
            WRITE PRINT-AREA AFTER ADVANCING 1 LINES.
            MOVE ZERO TO LINE-COUNT.
            MOVE 2 TO SPACE-CONTROL.
+      *
+       600-ACCUMULATE-CLASS-BREAK.
+      *
+           MOVE "N" TO CB-FOUND-SWITCH.
+           MOVE 1   TO CB-SEARCH-INDEX.
+           PERFORM 605-SEARCH-CLASS-BREAK-TABLE
+               UNTIL CB-FOUND
+                  OR CB-SEARCH-INDEX > CLASS-BREAK-ENTRY-COUNT.
+           IF NOT CB-FOUND
+               IF CLASS-BREAK-ENTRY-COUNT < 199
+                   ADD 1 TO CLASS-BREAK-ENTRY-COUNT
+                   MOVE CLASS-BREAK-ENTRY-COUNT TO CB-SEARCH-INDEX
+                   MOVE SM-CLASS-STANDING
+                       TO CBE-CLASS-STANDING (CB-SEARCH-INDEX)
+                   MOVE SM-MAJOR TO CBE-MAJOR (CB-SEARCH-INDEX)
+               ELSE
+                   MOVE 200 TO CB-SEARCH-INDEX
+                   IF CBE-MAJOR (200) = SPACES
+                       MOVE 200 TO CLASS-BREAK-ENTRY-COUNT
+                       MOVE 9    TO CBE-CLASS-STANDING (200)
+                       MOVE "OTHR" TO CBE-MAJOR (200).
+           ADD 1 TO CBE-HONOR-COUNT (CB-SEARCH-INDEX).
+           IF STUDENT-GPA >= RANKING-SCHOLAR-CUTOFF
+               ADD 1 TO CBE-SCHOLAR-COUNT (CB-SEARCH-INDEX).
+           ADD 1 TO CST-HONOR-COUNT (SM-CLASS-STANDING).
+           IF STUDENT-GPA >= RANKING-SCHOLAR-CUTOFF
+               ADD 1 TO CST-SCHOLAR-COUNT (SM-CLASS-STANDING).
+      *
+       605-SEARCH-CLASS-BREAK-TABLE.
+      *
+           IF SM-CLASS-STANDING = CBE-CLASS-STANDING (CB-SEARCH-INDEX)
+              AND SM-MAJOR = CBE-MAJOR (CB-SEARCH-INDEX)
+               SET CB-FOUND TO TRUE
+           ELSE
+               ADD 1 TO CB-SEARCH-INDEX.
+      *
+       610-SORT-CLASS-BREAK-TABLE.
+      *
+           MOVE "Y" TO CBS-SWAPPED-SWITCH.
+           PERFORM 615-SORT-ONE-PASS UNTIL NOT CBS-SWAPPED.
+      *
+       615-SORT-ONE-PASS.
+      *
+           MOVE "N" TO CBS-SWAPPED-SWITCH.
+           MOVE 1   TO CBS-I.
+           PERFORM 620-SORT-COMPARE-ADJACENT
+               UNTIL CBS-I >= CLASS-BREAK-ENTRY-COUNT.
+      *
+       620-SORT-COMPARE-ADJACENT.
+      *
+           MOVE CBS-I TO CBS-J.
+           ADD 1 TO CBS-J.
+           IF CBE-CLASS-STANDING (CBS-I) > CBE-CLASS-STANDING (CBS-J)
+              OR (CBE-CLASS-STANDING (CBS-I) =
+                  CBE-CLASS-STANDING (CBS-J)
+              AND CBE-MAJOR (CBS-I) > CBE-MAJOR (CBS-J))
+               PERFORM 625-SWAP-CLASS-BREAK-ENTRIES
+               MOVE "Y" TO CBS-SWAPPED-SWITCH.
+           ADD 1 TO CBS-I.
+      *
+       625-SWAP-CLASS-BREAK-ENTRIES.
+      *
+           MOVE CBE-CLASS-STANDING (CBS-I) TO CBS-TEMP-CLASS-STANDING.
+           MOVE CBE-MAJOR          (CBS-I) TO CBS-TEMP-MAJOR.
+           MOVE CBE-HONOR-COUNT    (CBS-I) TO CBS-TEMP-HONOR-COUNT.
+           MOVE CBE-SCHOLAR-COUNT  (CBS-I) TO CBS-TEMP-SCHOLAR-COUNT.
+           MOVE CBE-CLASS-STANDING (CBS-J)
+               TO CBE-CLASS-STANDING (CBS-I).
+           MOVE CBE-MAJOR          (CBS-J) TO CBE-MAJOR         (CBS-I).
+           MOVE CBE-HONOR-COUNT    (CBS-J)
+               TO CBE-HONOR-COUNT (CBS-I).
+           MOVE CBE-SCHOLAR-COUNT  (CBS-J)
+               TO CBE-SCHOLAR-COUNT (CBS-I).
+           MOVE CBS-TEMP-CLASS-STANDING
+               TO CBE-CLASS-STANDING (CBS-J).
+           MOVE CBS-TEMP-MAJOR          TO CBE-MAJOR          (CBS-J).
+           MOVE CBS-TEMP-HONOR-COUNT    TO CBE-HONOR-COUNT    (CBS-J).
+           MOVE CBS-TEMP-SCHOLAR-COUNT  TO CBE-SCHOLAR-COUNT  (CBS-J).
       *
        300-PRINT-TOTALS.
       *
+           PERFORM 610-SORT-CLASS-BREAK-TABLE.
+           MOVE ZERO TO CB-PRINTED-STANDING.
+           MOVE 1 TO CB-PRINT-INDEX.
+           PERFORM 310-PRINT-CLASS-SUMMARY-LINE
+               UNTIL CB-PRINT-INDEX > CLASS-BREAK-ENTRY-COUNT.
            MOVE TOTAL-STUDENTS       TO STL-TOTAL-STUDENTS.
            MOVE STUDENT-TOTAL-LINE   TO PRINT-AREA.
            WRITE PRINT-AREA AFTER ADVANCING 2 LINES.
            MOVE RANKING-SCHOLARS     TO RSL-TOTAL-SCHOLARS.
            MOVE RANKING-SCHOLAR-TOTAL-LINE TO PRINT-AREA.
            WRITE PRINT-AREA AFTER ADVANCING 1 LINES.
+           MOVE INACTIVE-SKIPPED-COUNT  TO ISL-TOTAL-SKIPPED.
+           MOVE INACTIVE-SKIPPED-TOTAL-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1 LINES.
+           MOVE EXCEPTION-COUNT      TO EXTL-TOTAL.
+           MOVE EXCEPTION-TOTAL-LINE TO EXCEPTION-PRINT-AREA.
+           WRITE EXCEPTION-PRINT-AREA AFTER ADVANCING 2 LINES.
+           MOVE PROBATION-COUNT      TO PTL-TOTAL.
+           MOVE PROBATION-TOTAL-LINE TO PROBATION-PRINT-AREA.
+           WRITE PROBATION-PRINT-AREA AFTER ADVANCING 2 LINES.
+      *
+       310-PRINT-CLASS-SUMMARY-LINE.
+      *
+           IF CBE-CLASS-STANDING (CB-PRINT-INDEX)
+              NOT = CB-PRINTED-STANDING
+               PERFORM 315-PRINT-CLASS-STANDING-TOTAL-LINE
+               MOVE CBE-CLASS-STANDING (CB-PRINT-INDEX)
+                   TO CB-PRINTED-STANDING.
+           IF LINE-COUNT >= LINES-ON-PAGE
+               PERFORM 230-PRINT-HEADING-LINES.
+           MOVE CBE-CLASS-STANDING (CB-PRINT-INDEX)
+               TO CSW-CLASS-STANDING.
+           PERFORM 225-DETERMINE-CLASS-TEXT.
+           MOVE CSW-CLASS-TEXT             TO CSL-CLASS.
+           MOVE CBE-MAJOR (CB-PRINT-INDEX) TO CSL-MAJOR.
+           MOVE CBE-HONOR-COUNT (CB-PRINT-INDEX)
+               TO CSL-HONOR-COUNT.
+           MOVE CBE-SCHOLAR-COUNT (CB-PRINT-INDEX)
+               TO CSL-SCHOLAR-COUNT.
+           MOVE CLASS-SUBTOTAL-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 2 LINES.
+           ADD 1 TO LINE-COUNT.
+           ADD 1 TO CB-PRINT-INDEX.
+      *
+      *    SKIPS THE ROLLUP FOR THE "OTHR" OVERFLOW ENTRY (CLASS
+      *    STANDING 9) SINCE IT MIXES COUNTS ACROSS REAL CLASS
+      *    STANDINGS AND HAS NO SINGLE TOTAL TO REPORT.
+       315-PRINT-CLASS-STANDING-TOTAL-LINE.
+      *
+           IF CBE-CLASS-STANDING (CB-PRINT-INDEX) > 0
+              AND CBE-CLASS-STANDING (CB-PRINT-INDEX) < 5
+               IF LINE-COUNT >= LINES-ON-PAGE
+                   PERFORM 230-PRINT-HEADING-LINES
+               MOVE CBE-CLASS-STANDING (CB-PRINT-INDEX)
+                   TO CSW-CLASS-STANDING
+               PERFORM 225-DETERMINE-CLASS-TEXT
+               MOVE CSW-CLASS-TEXT TO CSTL-CLASS
+               MOVE CST-HONOR-COUNT
+                   (CBE-CLASS-STANDING (CB-PRINT-INDEX))
+                   TO CSTL-HONOR-COUNT
+               MOVE CST-SCHOLAR-COUNT
+                   (CBE-CLASS-STANDING (CB-PRINT-INDEX))
+                   TO CSTL-SCHOLAR-COUNT
+               MOVE CLASS-STANDING-TOTAL-LINE TO PRINT-AREA
+               WRITE PRINT-AREA AFTER ADVANCING 2 LINES
+               ADD 1 TO LINE-COUNT.
+      *
+       700-ACCUMULATE-MAJOR-SUMMARY.
+      *
+           PERFORM 705-FIND-OR-ADD-MAJOR-ENTRY.
+           ADD 1 TO MSE-ENROLLED-COUNT (MS-SEARCH-INDEX).
+      *
+       701-ACCUMULATE-MAJOR-GPA.
+      *
+           PERFORM 705-FIND-OR-ADD-MAJOR-ENTRY.
+           ADD 1 TO MSE-GPA-COUNT (MS-SEARCH-INDEX).
+           ADD STUDENT-GPA TO MSE-GPA-TOTAL (MS-SEARCH-INDEX).
+           IF STUDENT-GPA >= HONOR-ROLL-CUTOFF
+               ADD 1 TO MSE-HONOR-COUNT (MS-SEARCH-INDEX).
+           IF STUDENT-GPA >= RANKING-SCHOLAR-CUTOFF
+               ADD 1 TO MSE-SCHOLAR-COUNT (MS-SEARCH-INDEX).
+      *
+       705-FIND-OR-ADD-MAJOR-ENTRY.
+      *
+           MOVE "N" TO MS-FOUND-SWITCH.
+           MOVE 1   TO MS-SEARCH-INDEX.
+           PERFORM 706-SEARCH-MAJOR-SUMMARY-TABLE
+               UNTIL MS-FOUND
+                  OR MS-SEARCH-INDEX > MAJOR-SUMMARY-ENTRY-COUNT.
+           IF NOT MS-FOUND
+               IF MAJOR-SUMMARY-ENTRY-COUNT < 49
+                   ADD 1 TO MAJOR-SUMMARY-ENTRY-COUNT
+                   MOVE MAJOR-SUMMARY-ENTRY-COUNT TO MS-SEARCH-INDEX
+                   MOVE SM-MAJOR TO MSE-MAJOR (MS-SEARCH-INDEX)
+               ELSE
+                   MOVE 50 TO MS-SEARCH-INDEX
+                   IF MSE-MAJOR (50) = SPACES
+                       MOVE 50 TO MAJOR-SUMMARY-ENTRY-COUNT
+                       MOVE "OTHR" TO MSE-MAJOR (50).
+      *
+       706-SEARCH-MAJOR-SUMMARY-TABLE.
+      *
+           IF SM-MAJOR = MSE-MAJOR (MS-SEARCH-INDEX)
+               SET MS-FOUND TO TRUE
+           ELSE
+               ADD 1 TO MS-SEARCH-INDEX.
+      *
+       330-PRINT-MAJOR-SUMMARY-REPORT.
+      *
+           PERFORM 335-PRINT-MAJOR-HEADING-LINES.
+           MOVE 1 TO MS-PRINT-INDEX.
+           PERFORM 340-PRINT-ONE-MAJOR-LINE
+               UNTIL MS-PRINT-INDEX > MAJOR-SUMMARY-ENTRY-COUNT.
+      *
+       335-PRINT-MAJOR-HEADING-LINES.
+      *
+           ADD 1 TO MAJOR-PAGE-COUNT.
+           MOVE MAJOR-PAGE-COUNT TO MHL1-PAGE-NUMBER.
+           MOVE CD-MONTH   TO MHL1-MONTH.
+           MOVE CD-DAY     TO MHL1-DAY.
+           MOVE CD-YEAR    TO MHL1-YEAR.
+           MOVE CD-HOURS   TO MHL2-HOURS.
+           MOVE CD-MINUTES TO MHL2-MINUTES.
+           MOVE MAJOR-HEADING-LINE-1 TO MAJOR-PRINT-AREA.
+           WRITE MAJOR-PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE MAJOR-HEADING-LINE-2 TO MAJOR-PRINT-AREA.
+           WRITE MAJOR-PRINT-AREA AFTER ADVANCING 2 LINES.
+           MOVE ZERO TO MAJOR-LINE-COUNT.
+      *
+       340-PRINT-ONE-MAJOR-LINE.
+      *
+           IF MAJOR-LINE-COUNT >= LINES-ON-PAGE
+               PERFORM 335-PRINT-MAJOR-HEADING-LINES.
+           MOVE MSE-MAJOR          (MS-PRINT-INDEX) TO MSL-MAJOR.
+           MOVE MSE-ENROLLED-COUNT (MS-PRINT-INDEX) TO MSL-ENROLLED.
+           MOVE MSE-HONOR-COUNT    (MS-PRINT-INDEX) TO MSL-HONOR.
+           MOVE MSE-SCHOLAR-COUNT  (MS-PRINT-INDEX) TO MSL-SCHOLAR.
+           IF MSE-GPA-COUNT (MS-PRINT-INDEX) > ZERO
+               COMPUTE MSL-AVERAGE-GPA ROUNDED =
+                   MSE-GPA-TOTAL (MS-PRINT-INDEX) /
+                   MSE-GPA-COUNT (MS-PRINT-INDEX)
+           ELSE
+               MOVE ZERO TO MSL-AVERAGE-GPA.
+           MOVE MAJOR-SUMMARY-LINE TO MAJOR-PRINT-AREA.
+           WRITE MAJOR-PRINT-AREA AFTER ADVANCING 2 LINES.
+           ADD 1 TO MAJOR-LINE-COUNT.
+           ADD 1 TO MS-PRINT-INDEX.
        END PROGRAM A8.
